@@ -8,6 +8,12 @@
            ORGANIZATION IS SEQUENTIAL.
            SELECT FAILED-BLOCKS-FILE ASSIGN TO "tchurus.bin"
            ORGANIZATION IS SEQUENTIAL.
+           SELECT MANIFEST-FILE ASSIGN TO MANIFEST-FILE-NAME
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CONFIG-FILE ASSIGN TO CONFIG-FILE-NAME
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RESTART-FILE ASSIGN TO RESTART-FILE-NAME
+           ORGANIZATION IS SEQUENTIAL.
 
 
        DATA DIVISION.
@@ -20,9 +26,70 @@
            FD FAILED-BLOCKS-FILE.
            01 FAILED-BLOCK-NUM PIC 99999999.
 
+      *one pull-list entry per line - the name of a file to GET
+           FD MANIFEST-FILE.
+           01 MANIFEST-LINE PIC X(20).
+
+      *KEY=VALUE startup parameters - SERVERPORT, CLIENTPORT and
+      *BLOCKSIZE
+           FD CONFIG-FILE.
+           01 CONFIG-LINE PIC X(40).
+
+      *checkpoint trail for one file's transfer - one tagged record
+      *per progress update (T/B once TOTAL-BLOCKS and FILE-BYTE-COUNT
+      *are known, W as WAITED-BLOCK-INDEX advances, F for every block
+      *that lands in FAILED-BLOCKS-FILE) so a killed client can pick
+      *up again without re-pulling every block from the top
+           FD RESTART-FILE.
+           01  RESTART-RECORD.
+               03  RESTART-REC-TYPE PIC X(1).
+               03  RESTART-REC-VALUE BINARY-DOUBLE.
+
        WORKING-STORAGE SECTION.
-       
+
        01  RECEIVED-FILE-NAME PIC X(20).
+       01  REQUESTED-FILE-NAME PIC X(20).
+       01  MANIFEST-FILE-NAME PIC X(20) VALUE "manifest.txt".
+
+      *file-existence lookup - shared layout with the size lookup
+      *used on the server side for the pad-byte fix
+       01  FILE-DETAILS.
+           03  FD-FILE-SIZE PIC 9(18) COMP-X.
+           03  FD-DAY BINARY-CHAR.
+           03  FD-MONTH BINARY-CHAR.
+           03  FD-YEAR PIC 9(4) COMP-X.
+           03  FD-HOURS BINARY-CHAR.
+           03  FD-MINUTES BINARY-CHAR.
+           03  FD-SECONDS BINARY-CHAR.
+           03  FD-FILLER BINARY-CHAR.
+       01  FILE-CHECK-RC BINARY-LONG.
+
+      *CRC-32 working storage - bit-at-a-time, built from plain
+      *arithmetic since this build has no bitwise intrinsics
+       01  CRC32-WORK.
+           03  CRC-BITS BINARY-CHAR OCCURS 32.
+           03  CRC-POLY-BITS BINARY-CHAR OCCURS 32.
+           03  CRC-POLY-STR PIC X(32) VALUE
+               "00000100110000010001110110110111".
+           03  CRC-BYTE-BITS BINARY-CHAR OCCURS 8.
+           03  CRC-BYTE-VAL BINARY-LONG.
+           03  CRC-TEMP BINARY-LONG.
+           03  CRC-LSB BINARY-CHAR.
+           03  CRC-K BINARY-LONG.
+           03  CRC-P BINARY-LONG.
+           03  CRC-RESULT BINARY-DOUBLE.
+           03  CRC-COUNT BINARY-LONG.
+
+      *typing this in place of a filename asks the server for its
+      *directory listing instead of a GET/
+       01  LIST-KEYWORD PIC X(4) VALUE "LIST".
+       01  CAT-COMMAND PIC X(30) VALUE "cat listing.txt".
+
+       01  TRANSFER-OK BINARY-SHORT VALUE 0.
+       01  MANIFEST-EOF BINARY-SHORT VALUE 0.
+       01  BATCH-TOTAL BINARY-LONG VALUE 0.
+       01  BATCH-PASSED BINARY-LONG VALUE 0.
+       01  BATCH-FAILED BINARY-LONG VALUE 0.
       *socket creation
        01 SOCKET-NAMESPACE BINARY-LONG VALUE 2.
        01 SOCKET-STYLE BINARY-LONG VALUE 2.
@@ -57,13 +124,21 @@
        01  REQUEST-MSG PIC X(128).
        01  RECEIVED-MSG.
            03  BLOCK-INDEX BINARY-DOUBLE.
-           03  TOTAL-BLOCKS BINARY-DOUBLE. 
+           03  TOTAL-BLOCKS BINARY-DOUBLE.
+           03  BLOCK-BYTE-COUNT BINARY-DOUBLE.
+           03  FILE-BYTE-COUNT BINARY-DOUBLE.
            03  RECEIVED-MSG-DATA.
                05  ACTUAL-RECEIVED-MSG BINARY-CHAR OCCURS 50.
            03  CHECKSUM BINARY-DOUBLE.
 
        01  CALCULATED-CHECKSUM BINARY-DOUBLE.
 
+      *true byte count of the reassembled file, used to strip the
+      *space padding back off the final block once all blocks are in
+       01  RECEIVED-FILE-TOTAL-BYTES BINARY-DOUBLE.
+       01  RFN-Z PIC X(21).
+       01  RFN-LEN BINARY-LONG.
+
        01  I BINARY-LONG.
        01  WAITED-BLOCK-INDEX BINARY-LONG.
 
@@ -73,7 +148,46 @@
        01  IS-EOF BINARY-SHORT VALUE 0.
 
        01  RECEIVE-SUCCESS BINARY-SHORT VALUE 0.
-       
+
+      *bounds the SUS/ retry cascade below so one missing or
+      *permanently-corrupt block can't hang the whole batch window -
+      *a block that is still bad after MAX-BLOCK-RETRIES attempts is
+      *logged and left as-is rather than retried forever
+       01  MAX-BLOCK-RETRIES BINARY-LONG VALUE 5.
+       01  BLOCK-RETRY-COUNT BINARY-LONG VALUE 0.
+       01  ANY-PERMANENT-FAILURE BINARY-SHORT VALUE 0.
+       01  FILE-HAS-PERMANENT-FAILURE BINARY-SHORT VALUE 0.
+
+      *checkpoint / resume support - RESTART-FILE-NAME is built the
+      *same way RECEIVED-FILE-NAME already is, so each pulled file
+      *gets its own checkpoint trail rather than one shared between
+      *files. IS-RESUMING is set once at the top of TRANSFER-ONE-FILE
+      *when a checkpoint from a prior, killed run of the same GET/
+      *is found still sitting on disk
+       01  RESTART-FILE-NAME PIC X(20).
+       01  IS-RESUMING BINARY-SHORT VALUE 0.
+       01  RESTART-EOF BINARY-SHORT VALUE 0.
+       01  CKPT-TOTAL-BLOCKS BINARY-DOUBLE VALUE 0.
+       01  CKPT-WAITED-BLOCK-INDEX BINARY-LONG VALUE 0.
+       01  CKPT-FILE-BYTE-COUNT BINARY-DOUBLE VALUE 0.
+       01  RESUME-BLOCK-INDEX BINARY-LONG.
+
+      *startup configuration - both ports and the nominal block size
+      *read from a small parameter file instead of being hardcoded.
+      *BLOCKSIZE is surfaced here purely so an operator can confirm
+      *it matches server.cfg - every block's real length still comes
+      *over the wire as BLOCK-BYTE-COUNT, so the client never needs
+      *its own copy to drive the receive loop, only to warn about a
+      *mismatch up front
+       01  CONFIG-FILE-NAME PIC X(20) VALUE "client.cfg".
+       01  CONFIG-KEY PIC X(20).
+       01  CONFIG-VALUE PIC X(20).
+       01  CONFIG-EOF BINARY-SHORT VALUE 0.
+       01  BLOCK-OCCURS-MAX BINARY-LONG VALUE 50.
+       01  CLIENT-PORT-NUMBER BINARY-LONG VALUE 8081.
+       01  SERVER-PORT-NUMBER BINARY-LONG VALUE 8080.
+       01  CONFIGURED-BLOCK-SIZE BINARY-LONG VALUE 50.
+
        PROCEDURE DIVISION.
            
            CALL 'socket' USING
@@ -83,17 +197,18 @@
                GIVING SOCKET-DESCRIPTOR
            END-CALL
            DISPLAY "SOCKET-DESCRIPTOR: " SOCKET-DESCRIPTOR
-        
-           
+
+           PERFORM READ-CONFIG-FILE.
+
            PERFORM SET-SOCKET-REUSEADDR.
            PERFORM SET-SOCKET-TIMEOUT.
 
            CALL 'htons' USING
-               BY VALUE 8081
+               BY VALUE CLIENT-PORT-NUMBER
                GIVING PORT OF CLIENT-SOCKET-ADDRESS
            END-CALL
 
-           CALL "bind" USING 
+           CALL "bind" USING
                BY VALUE SOCKET-DESCRIPTOR
                BY REFERENCE CLIENT-SOCKET-ADDRESS
                BY VALUE LENGTH OF CLIENT-SOCKET-ADDRESS
@@ -101,53 +216,154 @@
            DISPLAY "bind: " RETURN-CODE
 
            CALL 'htons' USING
-               BY VALUE 8080
+               BY VALUE SERVER-PORT-NUMBER
                GIVING PORT OF SERVER-SOCKET-ADDRESS
            END-CALL
 
+           CALL "CBL_CHECK_FILE_EXIST" USING
+               MANIFEST-FILE-NAME
+               FILE-DETAILS
+             GIVING FILE-CHECK-RC
+           END-CALL
+
+           IF FILE-CHECK-RC = 0
+               PERFORM RUN-BATCH-MODE
+           ELSE
+               PERFORM RUN-INTERACTIVE-MODE
+           END-IF.
+
+      *0 = every block of every file requested came through clean;
+      *4 = at least one block exhausted its retry budget and was left
+      *permanently failed, so a job scheduler watching RETURN-CODE can
+      *flag this run even though the client itself didn't abend
+           IF ANY-PERMANENT-FAILURE = 1
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+
+           STOP RUN.
+
+      *one-off run - behaves exactly as this program always has,
+      *for when there is no pull-list on disk to work from
+           RUN-INTERACTIVE-MODE.
+
            DISPLAY "TYPE FILENAME:"
-           ACCEPT RECEIVED-FILE-NAME
+           ACCEPT REQUESTED-FILE-NAME
+
+           PERFORM TRANSFER-ONE-FILE.
+
+      *batch run - pulls every file named in MANIFEST-FILE-NAME, one
+      *per line, and reports a pass/fail tally at the end so a run
+      *can be kicked off and left unattended
+           RUN-BATCH-MODE.
+
+           OPEN INPUT MANIFEST-FILE.
+
+           PERFORM UNTIL MANIFEST-EOF = 1
+           READ MANIFEST-FILE INTO REQUESTED-FILE-NAME
+              AT END MOVE 1 TO MANIFEST-EOF
+              NOT AT END
+                 IF REQUESTED-FILE-NAME NOT = SPACES
+                     ADD 1 TO BATCH-TOTAL
+                     PERFORM TRANSFER-ONE-FILE
+                     IF TRANSFER-OK = 1
+                         ADD 1 TO BATCH-PASSED
+                         DISPLAY "PASS: " REQUESTED-FILE-NAME
+                     ELSE
+                         ADD 1 TO BATCH-FAILED
+                         DISPLAY "FAIL: " REQUESTED-FILE-NAME
+                     END-IF
+                 END-IF
+           END-READ
+           END-PERFORM.
 
-           STRING "GET/" DELIMITED BY SIZE, 
-           RECEIVED-FILE-NAME DELIMITED BY SIZE 
-           INTO REQUEST-MSG. 
+           CLOSE MANIFEST-FILE.
 
-           DISPLAY REQUEST-MSG
+           DISPLAY "BATCH COMPLETE - TOTAL: " BATCH-TOTAL
+               " PASSED: " BATCH-PASSED " FAILED: " BATCH-FAILED.
 
-           CALL "sendto" USING
-               BY VALUE SOCKET-DESCRIPTOR
-               BY REFERENCE REQUEST-MSG
-               BY VALUE LENGTH OF REQUEST-MSG
-               BY VALUE 0
-               BY REFERENCE SERVER-SOCKET-ADDRESS
-               BY VALUE LENGTH OF SERVER-SOCKET-ADDRESS
-           END-CALL
+      *full GET/ cascade for one file named in REQUESTED-FILE-NAME -
+      *request, receive every block, resend pass for anything that
+      *failed its checksum, then trim the pad bytes off the tail
+           TRANSFER-ONE-FILE.
+
+           MOVE 0 TO TRANSFER-OK.
+           MOVE 0 TO IS-EOF.
+           MOVE 0 TO RECEIVED-FILE-TOTAL-BYTES.
+           MOVE 0 TO IS-RESUMING.
+           MOVE 0 TO FILE-HAS-PERMANENT-FAILURE.
+           MOVE SPACES TO RESTART-FILE-NAME.
+
+           IF REQUESTED-FILE-NAME(1:4) = LIST-KEYWORD
+               MOVE SPACES TO REQUEST-MSG
+               MOVE "LIST/" TO REQUEST-MSG
+               MOVE "listing.txt" TO RECEIVED-FILE-NAME
+           ELSE
+               STRING "GET/" DELIMITED BY SIZE,
+               REQUESTED-FILE-NAME DELIMITED BY SIZE
+               INTO REQUEST-MSG
+
+               STRING "received" DELIMITED BY SIZE,
+               REQUESTED-FILE-NAME DELIMITED BY SPACE
+               INTO RECEIVED-FILE-NAME
+
+               STRING "restart" DELIMITED BY SIZE,
+               REQUESTED-FILE-NAME DELIMITED BY SPACE
+               INTO RESTART-FILE-NAME
+
+               CALL "CBL_CHECK_FILE_EXIST" USING
+                   RESTART-FILE-NAME
+                   FILE-DETAILS
+                 GIVING FILE-CHECK-RC
+               END-CALL
+
+               IF FILE-CHECK-RC = 0
+                   MOVE 1 TO IS-RESUMING
+               END-IF
+           END-IF.
 
-           DISPLAY "sent: " RETURN-CODE
+           IF IS-RESUMING = 1
+               DISPLAY "RESUMING FROM CHECKPOINT: " RESTART-FILE-NAME
+               PERFORM RESUME-FROM-CHECKPOINT
+           ELSE
+               DISPLAY REQUEST-MSG
 
-           STRING "received" DELIMITED BY SPACE, 
-           REQUEST-MSG(5:) DELIMITED BY SPACE 
-           INTO RECEIVED-FILE-NAME. 
+               CALL "sendto" USING
+                   BY VALUE SOCKET-DESCRIPTOR
+                   BY REFERENCE REQUEST-MSG
+                   BY VALUE LENGTH OF REQUEST-MSG
+                   BY VALUE 0
+                   BY REFERENCE SERVER-SOCKET-ADDRESS
+                   BY VALUE LENGTH OF SERVER-SOCKET-ADDRESS
+               END-CALL
 
-           OPEN OUTPUT RECEIVED-FILE.
-           OPEN OUTPUT FAILED-BLOCKS-FILE.
+               DISPLAY "sent: " RETURN-CODE
 
-           DISPLAY "Trying to recv"
-           
-           MOVE 1 TO WAITED-BLOCK-INDEX
-           PERFORM RECEIVE-BLOCK.
-           
-           SUBTRACT 1 FROM TOTAL-BLOCKS
-           PERFORM TOTAL-BLOCKS TIMES
-               ADD 1 TO WAITED-BLOCK-INDEX
+               OPEN OUTPUT RECEIVED-FILE
+               OPEN OUTPUT FAILED-BLOCKS-FILE
+               IF RESTART-FILE-NAME NOT = SPACES
+                   OPEN OUTPUT RESTART-FILE
+               END-IF
+
+               DISPLAY "Trying to recv"
+
+               MOVE 1 TO WAITED-BLOCK-INDEX
                PERFORM RECEIVE-BLOCK
-           END-PERFORM.
-           
-           CLOSE RECEIVED-FILE.
-           CLOSE FAILED-BLOCKS-FILE.
-           
-      *     STOP RUN.
-           
+
+               SUBTRACT 1 FROM TOTAL-BLOCKS
+               PERFORM TOTAL-BLOCKS TIMES
+                   ADD 1 TO WAITED-BLOCK-INDEX
+                   PERFORM RECEIVE-BLOCK
+               END-PERFORM
+
+               CLOSE RECEIVED-FILE
+               CLOSE FAILED-BLOCKS-FILE
+               IF RESTART-FILE-NAME NOT = SPACES
+                   CLOSE RESTART-FILE
+               END-IF
+           END-IF.
+
            OPEN I-O FAILED-BLOCKS-FILE.
 
            PERFORM UNTIL IS-EOF = 1
@@ -156,20 +372,52 @@
                AT END MOVE 1 TO IS-EOF
                NOT AT END
                    MOVE 0 TO RECEIVE-SUCCESS
+                   MOVE 0 TO BLOCK-RETRY-COUNT
                    PERFORM UNTIL RECEIVE-SUCCESS = 1
+                           OR BLOCK-RETRY-COUNT >= MAX-BLOCK-RETRIES
+                       ADD 1 TO BLOCK-RETRY-COUNT
                        OPEN I-O RECEIVED-FILE
                        PERFORM REQUEST-FAILED
                        MOVE FAILED-BLOCK-INDEX TO WAITED-BLOCK-INDEX
                        PERFORM RECEIVE-FAILED-BLOCK
                        CLOSE RECEIVED-FILE
                    END-PERFORM
+                   IF RECEIVE-SUCCESS NOT = 1
+                       DISPLAY "BLOCK PERMANENTLY FAILED: "
+                           REQUESTED-FILE-NAME " BLOCK "
+                           FAILED-BLOCK-INDEX " AFTER "
+                           BLOCK-RETRY-COUNT " ATTEMPTS"
+                       MOVE 1 TO ANY-PERMANENT-FAILURE
+                       MOVE 1 TO FILE-HAS-PERMANENT-FAILURE
+                   END-IF
            END-READ
            END-PERFORM.
 
-           
            CLOSE FAILED-BLOCKS-FILE.
 
-           STOP RUN.
+           PERFORM TRUNCATE-RECEIVED-FILE.
+
+      *the retry cascade above has made its final decision on every
+      *block (resolved or, per MAX-BLOCK-RETRIES, given up on), so
+      *this file's checkpoint no longer applies - drop it, otherwise
+      *a later, unrelated GET/ of the same file would be mistaken for
+      *a resume of a transfer that has already run to completion
+           IF RESTART-FILE-NAME NOT = SPACES
+               CALL "CBL_DELETE_FILE" USING RESTART-FILE-NAME
+               END-CALL
+           END-IF.
+
+           IF REQUESTED-FILE-NAME(1:4) = LIST-KEYWORD
+               DISPLAY "SERVER FILE LISTING:"
+               CALL "SYSTEM" USING CAT-COMMAND
+               END-CALL
+           END-IF.
+
+           IF FILE-HAS-PERMANENT-FAILURE = 1
+               MOVE 0 TO TRANSFER-OK
+           ELSE
+               MOVE 1 TO TRANSFER-OK
+           END-IF.
 
            SET-SOCKET-REUSEADDR.
 
@@ -213,28 +461,55 @@
                BY VALUE LENGTH OF RECEIVED-MSG
                BY VALUE 0
            END-CALL.
-           
-           MOVE 0 TO CALCULATED-CHECKSUM.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 50
-               ADD ACTUAL-RECEIVED-MSG(I) TO CALCULATED-CHECKSUM
-           END-PERFORM.
-               
 
-           
+           PERFORM CALCULATE-CRC32.
+           MOVE CRC-RESULT TO CALCULATED-CHECKSUM.
+
            DISPLAY "RECEIVED:" RECEIVED-MSG-DATA.
-           
+
+      *TOTAL-BLOCKS and FILE-BYTE-COUNT only ever arrive on block 1,
+      *and arrive regardless of whether this particular block's own
+      *checksum turns out good or bad - write both T and B here,
+      *unconditionally, so a kill before block 1 is ever resolved
+      *still leaves a checkpoint a resume can compute a correct
+      *RECEIVED-FILE-TOTAL-BYTES from
+           IF RESTART-FILE-NAME NOT = SPACES AND WAITED-BLOCK-INDEX = 1
+               MOVE "T" TO RESTART-REC-TYPE
+               MOVE TOTAL-BLOCKS TO RESTART-REC-VALUE
+               WRITE RESTART-RECORD
+               MOVE "B" TO RESTART-REC-TYPE
+               MOVE FILE-BYTE-COUNT TO RESTART-REC-VALUE
+               WRITE RESTART-RECORD
+           END-IF.
+
            DISPLAY CALCULATED-CHECKSUM CHECKSUM.
            IF CALCULATED-CHECKSUM = CHECKSUM AND BLOCK-INDEX = WAITED-BL
       -    OCK-INDEX
                DISPLAY "CHECKSUM IS CORRECT"
+               MOVE FILE-BYTE-COUNT TO RECEIVED-FILE-TOTAL-BYTES
                MOVE RECEIVED-MSG-DATA TO FILE-PART
                WRITE FILE-PART
+
+               IF RESTART-FILE-NAME NOT = SPACES
+                   MOVE "W" TO RESTART-REC-TYPE
+                   MOVE WAITED-BLOCK-INDEX TO RESTART-REC-VALUE
+                   WRITE RESTART-RECORD
+               END-IF
            ELSE
                MOVE SPACES TO FILE-PART
                WRITE FILE-PART
                DISPLAY "WRITE " WAITED-BLOCK-INDEX
                MOVE WAITED-BLOCK-INDEX TO FAILED-BLOCK-NUM
                WRITE FAILED-BLOCK-NUM
+
+               IF RESTART-FILE-NAME NOT = SPACES
+                   MOVE "W" TO RESTART-REC-TYPE
+                   MOVE WAITED-BLOCK-INDEX TO RESTART-REC-VALUE
+                   WRITE RESTART-RECORD
+                   MOVE "F" TO RESTART-REC-TYPE
+                   MOVE WAITED-BLOCK-INDEX TO RESTART-REC-VALUE
+                   WRITE RESTART-RECORD
+               END-IF
            END-IF.
 
            REQUEST-FAILED.
@@ -265,12 +540,9 @@
                BY VALUE LENGTH OF RECEIVED-MSG
                BY VALUE 0
            END-CALL.
-           
-           MOVE 0 TO CALCULATED-CHECKSUM.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 50
-               ADD ACTUAL-RECEIVED-MSG(I) TO CALCULATED-CHECKSUM
-           END-PERFORM.
-               
+
+           PERFORM CALCULATE-CRC32.
+           MOVE CRC-RESULT TO CALCULATED-CHECKSUM.
 
            
            DISPLAY "RECEIVED:" RECEIVED-MSG-DATA.
@@ -291,4 +563,245 @@
                MOVE 1 TO RECEIVE-SUCCESS
            ELSE
                MOVE 0 TO RECEIVE-SUCCESS
+           END-IF.
+
+      *CRC-32 (IEEE 802.3) over the first BLOCK-BYTE-COUNT bytes of
+      *ACTUAL-RECEIVED-MSG, result left in CRC-RESULT
+           CALCULATE-CRC32.
+
+           PERFORM VARYING CRC-P FROM 1 BY 1 UNTIL CRC-P > 32
+               IF CRC-POLY-STR(CRC-P:1) = "1"
+                   MOVE 1 TO CRC-POLY-BITS(CRC-P)
+               ELSE
+                   MOVE 0 TO CRC-POLY-BITS(CRC-P)
+               END-IF
+           END-PERFORM
+
+           PERFORM VARYING CRC-P FROM 1 BY 1 UNTIL CRC-P > 32
+               MOVE 1 TO CRC-BITS(CRC-P)
+           END-PERFORM
+
+           MOVE BLOCK-BYTE-COUNT TO CRC-COUNT
+           IF CRC-COUNT < 1 OR CRC-COUNT > 50
+               MOVE 50 TO CRC-COUNT
+           END-IF
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > CRC-COUNT
+               COMPUTE CRC-BYTE-VAL =
+                   FUNCTION MOD(ACTUAL-RECEIVED-MSG(I) + 256, 256)
+               PERFORM CRC32-UPDATE-BYTE
+           END-PERFORM
+
+           MOVE 0 TO CRC-RESULT
+           PERFORM VARYING CRC-P FROM 32 BY -1 UNTIL CRC-P < 1
+               COMPUTE CRC-RESULT = CRC-RESULT * 2 +
+                   FUNCTION MOD(CRC-BITS(CRC-P) + 1, 2)
+           END-PERFORM.
+
+      *mix one byte (CRC-BYTE-VAL, 0-255) into CRC-BITS
+           CRC32-UPDATE-BYTE.
+
+           MOVE CRC-BYTE-VAL TO CRC-TEMP
+           PERFORM VARYING CRC-K FROM 1 BY 1 UNTIL CRC-K > 8
+               COMPUTE CRC-BYTE-BITS(CRC-K) = FUNCTION MOD(CRC-TEMP, 2)
+               COMPUTE CRC-TEMP = CRC-TEMP / 2
+           END-PERFORM
+
+           PERFORM VARYING CRC-K FROM 1 BY 1 UNTIL CRC-K > 8
+               COMPUTE CRC-BITS(CRC-K) =
+                   FUNCTION MOD(CRC-BITS(CRC-K)
+                       + CRC-BYTE-BITS(CRC-K), 2)
+           END-PERFORM
+
+           PERFORM VARYING CRC-K FROM 1 BY 1 UNTIL CRC-K > 8
+               MOVE CRC-BITS(1) TO CRC-LSB
+               PERFORM VARYING CRC-P FROM 1 BY 1 UNTIL CRC-P > 31
+                   MOVE CRC-BITS(CRC-P + 1) TO CRC-BITS(CRC-P)
+               END-PERFORM
+               MOVE 0 TO CRC-BITS(32)
+               IF CRC-LSB = 1
+                   PERFORM VARYING CRC-P FROM 1 BY 1 UNTIL CRC-P > 32
+                       COMPUTE CRC-BITS(CRC-P) =
+                           FUNCTION MOD(CRC-BITS(CRC-P)
+                               + CRC-POLY-BITS(CRC-P), 2)
+                   END-PERFORM
+               END-IF
+           END-PERFORM.
+
+      *strip the trailing space padding the fixed-length block
+      *writes leave on the last block, so RECEIVED-FILE comes out
+      *the same size as the original on the server
+           TRUNCATE-RECEIVED-FILE.
+
+           IF RECEIVED-FILE-TOTAL-BYTES > 0
+               MOVE LENGTH OF RECEIVED-FILE-NAME TO RFN-LEN
+               PERFORM VARYING RFN-LEN
+                       FROM LENGTH OF RECEIVED-FILE-NAME BY -1
+                       UNTIL RFN-LEN = 0
+                          OR RECEIVED-FILE-NAME(RFN-LEN:1)
+                             NOT = SPACE
+                   CONTINUE
+               END-PERFORM
+
+               MOVE SPACES TO RFN-Z
+               MOVE RECEIVED-FILE-NAME TO RFN-Z
+               MOVE X"00" TO
+                   RFN-Z(RFN-LEN + 1:1)
+
+               CALL "truncate" USING
+                   BY REFERENCE RFN-Z
+                   BY VALUE RECEIVED-FILE-TOTAL-BYTES
+               END-CALL
+           END-IF.
+
+      *replays this file's checkpoint trail left by an earlier, killed
+      *run of the same GET/ - rebuilds FAILED-BLOCKS-FILE from the
+      *F-type records it finds, pads RECEIVED-FILE out to CKPT-TOTAL-
+      *BLOCKS with blank placeholder records for any block the earlier
+      *run never even got to, then queues those never-attempted blocks
+      *onto FAILED-BLOCKS-FILE too so the ordinary SUS/ retry cascade
+      *below picks up every block this run still needs, and none that
+      *it doesn't - no GET/ is sent, so the file is never re-pulled
+      *from the top
+           RESUME-FROM-CHECKPOINT.
+
+           MOVE 0 TO CKPT-TOTAL-BLOCKS.
+           MOVE 0 TO CKPT-WAITED-BLOCK-INDEX.
+           MOVE 0 TO CKPT-FILE-BYTE-COUNT.
+           MOVE 0 TO RESTART-EOF.
+
+           OPEN OUTPUT FAILED-BLOCKS-FILE.
+           OPEN INPUT RESTART-FILE.
+
+           PERFORM UNTIL RESTART-EOF = 1
+               READ RESTART-FILE
+                   AT END MOVE 1 TO RESTART-EOF
+                   NOT AT END
+                       PERFORM APPLY-RESTART-RECORD
+               END-READ
+           END-PERFORM.
+
+           CLOSE RESTART-FILE.
+           CLOSE FAILED-BLOCKS-FILE.
+
+           MOVE CKPT-WAITED-BLOCK-INDEX TO WAITED-BLOCK-INDEX.
+           MOVE CKPT-TOTAL-BLOCKS TO TOTAL-BLOCKS.
+           MOVE CKPT-FILE-BYTE-COUNT TO RECEIVED-FILE-TOTAL-BYTES.
+
+           DISPLAY "CHECKPOINT: WAITED " CKPT-WAITED-BLOCK-INDEX
+               " OF " CKPT-TOTAL-BLOCKS.
+
+           COMPUTE RESUME-BLOCK-INDEX = CKPT-WAITED-BLOCK-INDEX + 1.
+           OPEN EXTEND FAILED-BLOCKS-FILE.
+           PERFORM VARYING RESUME-BLOCK-INDEX
+                   FROM RESUME-BLOCK-INDEX BY 1
+                   UNTIL RESUME-BLOCK-INDEX > CKPT-TOTAL-BLOCKS
+               MOVE RESUME-BLOCK-INDEX TO FAILED-BLOCK-NUM
+               WRITE FAILED-BLOCK-NUM
+           END-PERFORM.
+           CLOSE FAILED-BLOCKS-FILE.
+
+           COMPUTE RESUME-BLOCK-INDEX = CKPT-WAITED-BLOCK-INDEX + 1.
+           OPEN EXTEND RECEIVED-FILE.
+           PERFORM VARYING RESUME-BLOCK-INDEX
+                   FROM RESUME-BLOCK-INDEX BY 1
+                   UNTIL RESUME-BLOCK-INDEX > CKPT-TOTAL-BLOCKS
+               MOVE SPACES TO FILE-PART
+               WRITE FILE-PART
+           END-PERFORM.
+           CLOSE RECEIVED-FILE.
+
+      *leave a marker behind noting the resume, without disturbing the
+      *records already on the checkpoint trail - if this run gets
+      *killed too, the next resume replays right through it (unknown
+      *record types are simply ignored by APPLY-RESTART-RECORD)
+           OPEN EXTEND RESTART-FILE.
+           MOVE "R" TO RESTART-REC-TYPE.
+           MOVE 0 TO RESTART-REC-VALUE.
+           WRITE RESTART-RECORD.
+           CLOSE RESTART-FILE.
+
+      *folds one checkpoint-trail record into the running totals, and
+      *for an F record (a block that was outstanding as of the last
+      *checkpoint) re-queues it onto the freshly-opened FAILED-BLOCKS-
+      *FILE so the retry cascade sees it same as it would on a normal,
+      *non-resumed run
+           APPLY-RESTART-RECORD.
+
+           IF RESTART-REC-TYPE = "T"
+               MOVE RESTART-REC-VALUE TO CKPT-TOTAL-BLOCKS
+           END-IF
+
+           IF RESTART-REC-TYPE = "B"
+               MOVE RESTART-REC-VALUE TO CKPT-FILE-BYTE-COUNT
+           END-IF
+
+           IF RESTART-REC-TYPE = "W"
+               MOVE RESTART-REC-VALUE TO CKPT-WAITED-BLOCK-INDEX
+           END-IF
+
+           IF RESTART-REC-TYPE = "F"
+               MOVE RESTART-REC-VALUE TO FAILED-BLOCK-NUM
+               WRITE FAILED-BLOCK-NUM
+           END-IF.
+
+      *startup parameters - SERVERPORT, CLIENTPORT and BLOCKSIZE,
+      *one KEY=VALUE pair per line, falling back to the historical
+      *8080/8081/50 when client.cfg isn't present
+           READ-CONFIG-FILE.
+
+           CALL "CBL_CHECK_FILE_EXIST" USING
+               CONFIG-FILE-NAME
+               FILE-DETAILS
+             GIVING FILE-CHECK-RC
+           END-CALL
+
+           IF FILE-CHECK-RC = 0
+               OPEN INPUT CONFIG-FILE
+               MOVE 0 TO CONFIG-EOF
+
+               PERFORM UNTIL CONFIG-EOF = 1
+                   READ CONFIG-FILE
+                      AT END MOVE 1 TO CONFIG-EOF
+                      NOT AT END
+                      PERFORM PARSE-CONFIG-LINE
+                   END-READ
+               END-PERFORM
+
+               CLOSE CONFIG-FILE
+           END-IF.
+
+           PARSE-CONFIG-LINE.
+
+           MOVE SPACES TO CONFIG-KEY.
+           MOVE SPACES TO CONFIG-VALUE.
+
+           UNSTRING CONFIG-LINE DELIMITED BY "="
+               INTO CONFIG-KEY CONFIG-VALUE
+           END-UNSTRING
+
+           IF CONFIG-KEY = "SERVERPORT"
+               COMPUTE SERVER-PORT-NUMBER =
+                   FUNCTION NUMVAL(CONFIG-VALUE)
+           END-IF
+
+           IF CONFIG-KEY = "CLIENTPORT"
+               COMPUTE CLIENT-PORT-NUMBER =
+                   FUNCTION NUMVAL(CONFIG-VALUE)
+           END-IF
+
+      *the wire/file block size is physically fixed by the compiled
+      *OCCURS on FILE-PART and RECEIVED-MSG-DATA - BLOCKSIZE here can
+      *only confirm that number, not change it, since doing so needs
+      *a rebuild with a different OCCURS on both client and server
+           IF CONFIG-KEY = "BLOCKSIZE"
+               COMPUTE CONFIGURED-BLOCK-SIZE =
+                   FUNCTION NUMVAL(CONFIG-VALUE)
+               IF CONFIGURED-BLOCK-SIZE NOT = BLOCK-OCCURS-MAX
+                   DISPLAY "CONFIG: BLOCKSIZE " CONFIGURED-BLOCK-SIZE
+                       " DOES NOT MATCH COMPILED BLOCK SIZE "
+                       BLOCK-OCCURS-MAX ", REBUILD TO CHANGE IT - "
+                       "USING " BLOCK-OCCURS-MAX
+                   MOVE BLOCK-OCCURS-MAX TO CONFIGURED-BLOCK-SIZE
+               END-IF
            END-IF.
\ No newline at end of file
