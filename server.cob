@@ -8,15 +8,27 @@
            ORGANIZATION IS SEQUENTIAL.
       *     FILE STATUS IS F-STATUS.
 
-           
+           SELECT AUDIT-LOG-FILE ASSIGN TO "transferlog.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CONFIG-FILE ASSIGN TO CONFIG-FILE-NAME
+           ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
-       
+
        FILE SECTION.
        FD INPUT-FILE.
        01  FILE-PART.
        03  ACTUAL-FILE-PART BINARY-CHAR OCCURS 50.
 
+      *one line per GET/ or SUS/ request, kept across server restarts
+       FD AUDIT-LOG-FILE.
+       01  AUDIT-LOG-RECORD PIC X(80).
+
+      *KEY=VALUE startup parameters - PORT and BLOCKSIZE
+       FD CONFIG-FILE.
+       01  CONFIG-LINE PIC X(40).
+
 
        WORKING-STORAGE SECTION.
        01  F-STATUS PIC XX.
@@ -57,17 +69,132 @@
 
        01  RESPONSE-MSG.
            03  BLOCK-INDEX BINARY-DOUBLE.
-           03  TOTAL-BLOCKS BINARY-DOUBLE. 
+           03  TOTAL-BLOCKS BINARY-DOUBLE.
+           03  BLOCK-BYTE-COUNT BINARY-DOUBLE.
+           03  FILE-BYTE-COUNT BINARY-DOUBLE.
            03  RESPONSE-MSG-DATA.
                05  ACTUAL-RESPONSE-MSG BINARY-CHAR OCCURS 50.
            03  CHECKSUM BINARY-DOUBLE.
 
+      *file size lookup, used to trim the pad bytes off the last block
+       01  FILE-DETAILS.
+           03  FD-FILE-SIZE PIC 9(18) COMP-X.
+           03  FD-DAY BINARY-CHAR.
+           03  FD-MONTH BINARY-CHAR.
+           03  FD-YEAR PIC 9(4) COMP-X.
+           03  FD-HOURS BINARY-CHAR.
+           03  FD-MINUTES BINARY-CHAR.
+           03  FD-SECONDS BINARY-CHAR.
+           03  FD-FILLER BINARY-CHAR.
+       01  FILE-CHECK-RC BINARY-LONG.
+
+      *CRC-32 working storage - bit-at-a-time, built from plain
+      *arithmetic since this build has no bitwise intrinsics
+       01  CRC32-WORK.
+           03  CRC-BITS BINARY-CHAR OCCURS 32.
+           03  CRC-POLY-BITS BINARY-CHAR OCCURS 32.
+           03  CRC-POLY-STR PIC X(32) VALUE
+               "00000100110000010001110110110111".
+           03  CRC-BYTE-BITS BINARY-CHAR OCCURS 8.
+           03  CRC-BYTE-VAL BINARY-LONG.
+           03  CRC-TEMP BINARY-LONG.
+           03  CRC-LSB BINARY-CHAR.
+           03  CRC-K BINARY-LONG.
+           03  CRC-P BINARY-LONG.
+           03  CRC-RESULT BINARY-DOUBLE.
+           03  CRC-COUNT BINARY-LONG.
+
+      *LIST/ request - enumerates the server's working directory into
+      *a plain file and sends that back over the usual block protocol.
+      *the file name is built fresh per request (BUILD-LISTING-FILE-
+      *NAME) from the handling child's own PID so two children running
+      *LIST/ at the same time never share one
+       01  LISTING-FILE-NAME PIC X(20) VALUE SPACES.
+       01  LISTING-COMMAND PIC X(60) VALUE SPACES.
+       01  OWN-PID BINARY-LONG VALUE 0.
+       01  LISTING-PID-DISP PIC Z(6)9.
+
+      *per-client session table, keyed by source IP/port off
+      *CLIENT-SOCKET-ADDRESS - a GET/ claims a slot and remembers
+      *which file it's for, so a SUS/ arriving while some other
+      *client's GET/ is also in flight (req005's whole reason for
+      *being) still resolves against the right file instead of
+      *whatever SELECTED-FILE-NAME the most recent GET/ left behind.
+      *SESSION-RESEND-COUNT is this same table's per-client copy of
+      *the audit log's resend tally, for the same reason
+       01  MAX-CLIENT-SESSIONS BINARY-LONG VALUE 20.
+       01  CLIENT-SESSION-TABLE.
+           03  CLIENT-SESSION OCCURS 20 TIMES.
+               05  SESSION-CLIENT-IP BINARY-LONG VALUE 0.
+               05  SESSION-CLIENT-PORT BINARY-SHORT VALUE 0.
+               05  SESSION-FILE-NAME PIC X(20) VALUE SPACES.
+               05  SESSION-RESEND-COUNT BINARY-LONG VALUE 0.
+       01  SESSION-SLOT BINARY-LONG VALUE 0.
+       01  SESSION-IDX BINARY-LONG.
+
+      *per-file resend tally for the audit log - reset on every GET/,
+      *since SUS/ always refers to the file most recently requested
+       01  AUDIT-LOG-FILE-NAME PIC X(20) VALUE "transferlog.txt".
+       01  RESEND-COUNT BINARY-LONG VALUE 0.
+       01  AUDIT-EVENT-TYPE PIC X(4).
+       01  AUDIT-LOG-LINE PIC X(80).
+       01  AUDIT-IP-DISP PIC -(9)9.
+       01  AUDIT-BLOCKS-DISP PIC Z(7)9.
+       01  AUDIT-RESENDS-DISP PIC Z(7)9.
 
        01  BLOCK-TO-RESEND BINARY-LONG.
        01  I BINARY-LONG.
-        
+
+      *startup configuration - listening port and block size read
+      *from a small parameter file instead of being hardcoded, so a
+      *second instance or a bigger LAN block size doesn't need a
+      *recompile. BLOCK-OCCURS-MAX is the true compiled size of
+      *FILE-PART/RESPONSE-MSG-DATA (OCCURS 50) - CONFIGURED-BLOCK-SIZE
+      *can be set anywhere from 1 up to that compiled ceiling, never
+      *past it, since the wire buffers can't grow without a rebuild
+       01  CONFIG-FILE-NAME PIC X(20) VALUE "server.cfg".
+       01  CONFIG-KEY PIC X(20).
+       01  CONFIG-VALUE PIC X(20).
+       01  CONFIG-EOF BINARY-SHORT VALUE 0.
+       01  BLOCK-OCCURS-MAX BINARY-LONG VALUE 50.
+       01  SERVER-PORT-NUMBER BINARY-LONG VALUE 8080.
+       01  CONFIGURED-BLOCK-SIZE BINARY-LONG VALUE 50.
+
+      *test/demo corruption injector - off by default. When turned on
+      *it deliberately garbles CORRUPT-TARGET-BLOCK's checksum once
+      *every CORRUPT-RATE times that block is sent on a GET/, so the
+      *client's SUS/ retry cascade has something real to exercise.
+      *CORRUPT-SEND-COUNT is the running count of times the target
+      *block has been sent, used to apply the rate
+       01  CORRUPT-INJECT-ENABLED BINARY-SHORT VALUE 0.
+       01  CORRUPT-TARGET-BLOCK BINARY-LONG VALUE 2.
+       01  CORRUPT-RATE BINARY-LONG VALUE 1.
+       01  CORRUPT-SEND-COUNT BINARY-LONG VALUE 0.
+
+      *one child process per GET/ or LIST/ transfer so a slow send
+      *to one client doesn't hold up recvfrom for everybody else -
+      *SIGCHLD is ignored so finished children are reaped by the
+      *kernel instead of piling up as zombies
+       01  SIGCHLD-NUMBER BINARY-LONG VALUE 17.
+       01  SIG-IGN-VALUE BINARY-LONG VALUE 1.
+       01  SIGNAL-RC BINARY-LONG.
+       01  SERVER-CHILD-PID BINARY-LONG.
+
        PROCEDURE DIVISION.
-           
+
+           CALL "signal" USING
+               BY VALUE SIGCHLD-NUMBER
+               BY VALUE SIG-IGN-VALUE
+             GIVING SIGNAL-RC
+           END-CALL
+
+           PERFORM READ-CONFIG-FILE
+
+           IF CORRUPT-INJECT-ENABLED = 1
+               DISPLAY "CORRUPTION INJECTOR ON - BLOCK "
+                   CORRUPT-TARGET-BLOCK " RATE 1/" CORRUPT-RATE
+           END-IF
+
            CALL 'socket' USING
                BY VALUE SOCKET-NAMESPACE
                BY VALUE SOCKET-STYLE
@@ -86,8 +213,8 @@
            DISPLAY "sockopt: " RETURN-CODE
 
            CALL 'htons' USING
-               BY VALUE 8080
-               GIVING PORT OF SOCKET-RECEIVE-ADDRESS 
+               BY VALUE SERVER-PORT-NUMBER
+               GIVING PORT OF SOCKET-RECEIVE-ADDRESS
            END-CALL
 
            CALL "bind" USING 
@@ -116,14 +243,80 @@
 
            DISPLAY "recv msg: " MESSAGE-CONTENT
 
+      *GET/ and LIST/ kick off a full, multi-block file send, which is
+      *the slow part - claim this client's session slot and record
+      *the filename there (as well as in SELECTED-FILE-NAME, for the
+      *child about to send it) here in the parent first, so a later
+      *SUS/ from this same client address can look its file back up
+      *out of the session table no matter which other clients' GET/s
+      *land on the parent in the meantime, then hand the actual
+      *sending off to a forked child so the parent can go straight
+      *back to recvfrom for the next client instead of waiting on
+      *this one
            IF MESSAGE-CONTENT(1:4) = "GET/"
+               PERFORM CLAIM-SESSION-SLOT
+               MOVE MESSAGE-CONTENT(5:)
+                   TO SESSION-FILE-NAME(SESSION-SLOT)
+               MOVE 0 TO SESSION-RESEND-COUNT(SESSION-SLOT)
                MOVE MESSAGE-CONTENT(5:) TO SELECTED-FILE-NAME
-               PERFORM SEND-FILE        
+               MOVE 0 TO RESEND-COUNT
+
+               CALL "fork" GIVING SERVER-CHILD-PID END-CALL
+
+               IF SERVER-CHILD-PID = 0 OR SERVER-CHILD-PID = -1
+                   PERFORM SEND-FILE
+                   MOVE "GET " TO AUDIT-EVENT-TYPE
+                   PERFORM WRITE-AUDIT-RECORD
+               END-IF
+
+               IF SERVER-CHILD-PID = 0
+                   STOP RUN
+               END-IF
            END-IF
 
+      *find this client's own session slot (by source IP/port) and
+      *resend out of whichever file it was given, rather than trusting
+      *SELECTED-FILE-NAME, which some other client's intervening GET/
+      *may have since overwritten - a SUS/ from an address with no
+      *claimed slot (e.g. the server was restarted since its GET/) is
+      *simply dropped, the same as any other request the server can't
+      *make sense of
            IF  MESSAGE-CONTENT(1:4) = "SUS/"
                MOVE MESSAGE-CONTENT(5:) TO BLOCK-TO-RESEND
-               PERFORM RESEND-FILE-BLOCK     
+               PERFORM FIND-SESSION-SLOT
+               IF SESSION-SLOT NOT = 0
+                   MOVE SESSION-FILE-NAME(SESSION-SLOT)
+                       TO SELECTED-FILE-NAME
+                   ADD 1 TO SESSION-RESEND-COUNT(SESSION-SLOT)
+                   MOVE SESSION-RESEND-COUNT(SESSION-SLOT)
+                       TO RESEND-COUNT
+                   PERFORM RESEND-FILE-BLOCK
+                   MOVE "SUS " TO AUDIT-EVENT-TYPE
+                   PERFORM WRITE-AUDIT-RECORD
+               END-IF
+           END-IF
+
+      *the listing file itself is per-child (BUILD-LISTING-FILE-NAME,
+      *below) since two LIST/s landing close together fork two
+      *children that would otherwise both shell out to and read back
+      *the same fixed "dirlist.tmp" - SELECTED-FILE-NAME can't be set
+      *until each child knows its own PID, so that happens after the
+      *fork rather than before it the way GET/ does above
+           IF MESSAGE-CONTENT(1:5) = "LIST/"
+               CALL "fork" GIVING SERVER-CHILD-PID END-CALL
+
+               IF SERVER-CHILD-PID = 0 OR SERVER-CHILD-PID = -1
+                   PERFORM BUILD-LISTING-FILE-NAME
+                   MOVE LISTING-FILE-NAME TO SELECTED-FILE-NAME
+                   PERFORM LIST-FILES
+                   PERFORM SEND-FILE
+                   CALL "CBL_DELETE_FILE" USING LISTING-FILE-NAME
+                   END-CALL
+               END-IF
+
+               IF SERVER-CHILD-PID = 0
+                   STOP RUN
+               END-IF
            END-IF
            END-PERFORM.
            STOP RUN.
@@ -131,7 +324,13 @@
 
            SEND-FILE.
 
-           
+           MOVE 0 TO TOTAL-BLOCKS.
+           MOVE 0 TO IS-EOF.
+      *CORRUPT-RATE counts sends of CORRUPT-TARGET-BLOCK within this
+      *one transfer, not across the server's whole lifetime - reset
+      *here so "every Nth send" means every Nth send of this GET/,
+      *which is what a CORRUPTRATE setting is supposed to promise
+           MOVE 0 TO CORRUPT-SEND-COUNT.
            OPEN INPUT INPUT-FILE.
 
            PERFORM UNTIL IS-EOF = 1
@@ -145,6 +344,8 @@
 
            CLOSE INPUT-FILE.
 
+           PERFORM GET-FILE-BYTE-COUNT.
+
            MOVE 0 TO IS-EOF.
            OPEN INPUT INPUT-FILE.
 
@@ -154,17 +355,19 @@
            READ INPUT-FILE INTO RESPONSE-MSG-DATA OF RESPONSE-MSG
               AT END MOVE 1 TO IS-EOF
               NOT AT END
-               
-              MOVE 0 TO CHECKSUM
-
-              PERFORM VARYING I FROM 1 BY 1 UNTIL I > 50
-                 ADD ACTUAL-RESPONSE-MSG(I) TO CHECKSUM
-              END-PERFORM
 
-              IF BLOCK-INDEX = 2
-                 MOVE 0 TO ACTUAL-RESPONSE-MSG(2)
-                 MOVE 1 TO ACTUAL-RESPONSE-MSG(3)
-                 MOVE 3 TO ACTUAL-RESPONSE-MSG(4)
+              PERFORM GET-BLOCK-BYTE-COUNT
+              PERFORM CALCULATE-CRC32
+              MOVE CRC-RESULT TO CHECKSUM
+
+              IF CORRUPT-INJECT-ENABLED = 1
+                      AND BLOCK-INDEX = CORRUPT-TARGET-BLOCK
+                 ADD 1 TO CORRUPT-SEND-COUNT
+                 IF FUNCTION MOD(CORRUPT-SEND-COUNT, CORRUPT-RATE) = 0
+                    MOVE 0 TO ACTUAL-RESPONSE-MSG(2)
+                    MOVE 1 TO ACTUAL-RESPONSE-MSG(3)
+                    MOVE 3 TO ACTUAL-RESPONSE-MSG(4)
+                 END-IF
               END-IF
 
               DISPLAY "SENDING: " RESPONSE-MSG-DATA
@@ -177,12 +380,29 @@
                 BY VALUE CLIENT-SOCKET-SIZE
               END-CALL
               ADD 1 TO BLOCK-INDEX OF RESPONSE-MSG
-               
+
+           END-READ
+           END-PERFORM.
+           CLOSE INPUT-FILE.
+
+           RESEND-FILE-BLOCK.
+
+           MOVE 0 TO IS-EOF.
+           MOVE 0 TO TOTAL-BLOCKS.
+           OPEN INPUT INPUT-FILE.
+
+           PERFORM UNTIL IS-EOF = 1
+           MOVE SPACES TO FILE-PART
+           READ INPUT-FILE
+              AT END MOVE 1 TO IS-EOF
+              NOT AT END
+              ADD 1 TO TOTAL-BLOCKS
            END-READ
            END-PERFORM.
+
            CLOSE INPUT-FILE.
 
-           RESEND-FILE-BLOCK. 
+           PERFORM GET-FILE-BYTE-COUNT.
 
            MOVE 0 TO IS-EOF.
            OPEN INPUT INPUT-FILE.
@@ -190,20 +410,18 @@
            MOVE 1 TO BLOCK-INDEX OF RESPONSE-MSG
            PERFORM UNTIL IS-EOF = 1
 
-       
+
            MOVE SPACES TO FILE-PART
-          
+
            READ INPUT-FILE INTO RESPONSE-MSG-DATA OF RESPONSE-MSG
               AT END MOVE 1 TO IS-EOF
               NOT AT END
 
-              IF BLOCK-INDEX = BLOCK-TO-RESEND 
-                MOVE 0 TO CHECKSUM
-  
-                PERFORM VARYING I FROM 1 BY 1 UNTIL I > 50
-                   ADD ACTUAL-RESPONSE-MSG(I) TO CHECKSUM
-                END-PERFORM
-  
+              IF BLOCK-INDEX = BLOCK-TO-RESEND
+                PERFORM GET-BLOCK-BYTE-COUNT
+                PERFORM CALCULATE-CRC32
+                MOVE CRC-RESULT TO CHECKSUM
+
                 DISPLAY "SENDING: " RESPONSE-MSG-DATA
                 CALL "sendto" USING
                   BY VALUE SOCKET-DESCRIPTOR
@@ -215,7 +433,299 @@
                 END-CALL
               END-IF
               ADD 1 TO BLOCK-INDEX OF RESPONSE-MSG
-               
+
            END-READ
            END-PERFORM.
-           CLOSE INPUT-FILE.
\ No newline at end of file
+           CLOSE INPUT-FILE.
+
+      *locate the session slot already claimed by this request's
+      *source IP/port (CLIENT-SOCKET-ADDRESS), leaving SESSION-SLOT 0
+      *if this address hasn't claimed one - used by SUS/ to find the
+      *right file, and by CLAIM-SESSION-SLOT to re-use a client's own
+      *slot across repeated GET/s instead of handing it a new one
+           FIND-SESSION-SLOT.
+
+           MOVE 0 TO SESSION-SLOT
+           PERFORM VARYING SESSION-IDX FROM 1 BY 1
+                   UNTIL SESSION-IDX > MAX-CLIENT-SESSIONS
+               IF SESSION-CLIENT-IP(SESSION-IDX)
+                       = IP OF CLIENT-SOCKET-ADDRESS
+                   AND SESSION-CLIENT-PORT(SESSION-IDX)
+                       = PORT OF CLIENT-SOCKET-ADDRESS
+                   MOVE SESSION-IDX TO SESSION-SLOT
+               END-IF
+           END-PERFORM.
+
+      *hand this GET/'s source address a session slot - its own slot
+      *if it already has one, otherwise the first free slot, otherwise
+      *(the table is full) slot 1, reclaimed from whichever client
+      *least recently sent a GET/
+           CLAIM-SESSION-SLOT.
+
+           PERFORM FIND-SESSION-SLOT
+           IF SESSION-SLOT = 0
+               PERFORM VARYING SESSION-IDX FROM 1 BY 1
+                       UNTIL SESSION-IDX > MAX-CLIENT-SESSIONS
+                   IF SESSION-CLIENT-IP(SESSION-IDX) = 0
+                           AND SESSION-SLOT = 0
+                       MOVE SESSION-IDX TO SESSION-SLOT
+                   END-IF
+               END-PERFORM
+           END-IF
+           IF SESSION-SLOT = 0
+               MOVE 1 TO SESSION-SLOT
+           END-IF
+           MOVE IP OF CLIENT-SOCKET-ADDRESS
+               TO SESSION-CLIENT-IP(SESSION-SLOT)
+           MOVE PORT OF CLIENT-SOCKET-ADDRESS
+               TO SESSION-CLIENT-PORT(SESSION-SLOT).
+
+      *build this LIST/ child's own listing file name and the shell
+      *command that fills it, both keyed off the child's real PID
+      *(CALL "getpid", not SERVER-CHILD-PID - that's 0 in the child)
+      *so two clients issuing LIST/ close together never shell out to
+      *or read back the same file
+           BUILD-LISTING-FILE-NAME.
+
+           CALL "getpid" GIVING OWN-PID END-CALL
+           MOVE OWN-PID TO LISTING-PID-DISP
+
+           MOVE SPACES TO LISTING-FILE-NAME
+           STRING "dirlist" DELIMITED BY SIZE,
+               FUNCTION TRIM(LISTING-PID-DISP) DELIMITED BY SIZE,
+               ".tmp" DELIMITED BY SIZE
+               INTO LISTING-FILE-NAME
+           END-STRING
+
+           MOVE SPACES TO LISTING-COMMAND
+           STRING "ls -1 | grep -v " DELIMITED BY SIZE,
+               FUNCTION TRIM(LISTING-FILE-NAME) DELIMITED BY SIZE,
+               " > " DELIMITED BY SIZE,
+               FUNCTION TRIM(LISTING-FILE-NAME) DELIMITED BY SIZE
+               INTO LISTING-COMMAND
+           END-STRING.
+
+      *append one line to the durable transfer log - client IP,
+      *filename, total blocks, and resends so far for this file.
+      *RESENDS= is a snapshot at the moment this line is written: for
+      *a "GET " line that's always 0, since the client hasn't had a
+      *chance to notice a bad block and ask for a resend yet - the
+      *true per-file resend count only exists once the client is done,
+      *and has to be read back off this log as a count of the "SUS "
+      *lines that followed for the same FILE=, not off the "GET " line
+      *itself
+           WRITE-AUDIT-RECORD.
+
+           MOVE IP OF CLIENT-SOCKET-ADDRESS TO AUDIT-IP-DISP
+           MOVE TOTAL-BLOCKS TO AUDIT-BLOCKS-DISP
+           MOVE RESEND-COUNT TO AUDIT-RESENDS-DISP
+
+           MOVE SPACES TO AUDIT-LOG-LINE
+           STRING AUDIT-EVENT-TYPE DELIMITED BY SIZE,
+               " IP=" DELIMITED BY SIZE,
+               AUDIT-IP-DISP DELIMITED BY SIZE,
+               " FILE=" DELIMITED BY SIZE,
+               SELECTED-FILE-NAME DELIMITED BY SIZE,
+               " BLOCKS=" DELIMITED BY SIZE,
+               AUDIT-BLOCKS-DISP DELIMITED BY SIZE,
+               " RESENDS=" DELIMITED BY SIZE,
+               AUDIT-RESENDS-DISP DELIMITED BY SIZE
+               INTO AUDIT-LOG-LINE
+
+           CALL "CBL_CHECK_FILE_EXIST" USING
+               AUDIT-LOG-FILE-NAME
+               FILE-DETAILS
+             GIVING FILE-CHECK-RC
+           END-CALL
+
+           IF FILE-CHECK-RC = 0
+               OPEN EXTEND AUDIT-LOG-FILE
+           ELSE
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+
+           MOVE AUDIT-LOG-LINE TO AUDIT-LOG-RECORD
+           WRITE AUDIT-LOG-RECORD
+           CLOSE AUDIT-LOG-FILE.
+
+      *build the directory listing that LIST-FILES sends back in
+      *place of a real file - same SEND-FILE path GET/ uses
+           LIST-FILES.
+
+           CALL "SYSTEM" USING LISTING-COMMAND
+           END-CALL.
+
+      *get the true size of SELECTED-FILE-NAME so the last block's
+      *pad bytes can be stripped back out on the client side
+           GET-FILE-BYTE-COUNT.
+
+           CALL "CBL_CHECK_FILE_EXIST" USING
+               SELECTED-FILE-NAME
+               FILE-DETAILS
+             GIVING FILE-CHECK-RC
+           END-CALL
+
+           IF FILE-CHECK-RC = 0
+               MOVE FD-FILE-SIZE TO FILE-BYTE-COUNT
+           ELSE
+               COMPUTE FILE-BYTE-COUNT =
+                   TOTAL-BLOCKS * CONFIGURED-BLOCK-SIZE
+           END-IF.
+
+      *number of real bytes in the block currently positioned at
+      *BLOCK-INDEX - CONFIGURED-BLOCK-SIZE for every block except a
+      *short final block
+           GET-BLOCK-BYTE-COUNT.
+
+           MOVE CONFIGURED-BLOCK-SIZE TO BLOCK-BYTE-COUNT
+           IF BLOCK-INDEX OF RESPONSE-MSG = TOTAL-BLOCKS
+               COMPUTE BLOCK-BYTE-COUNT =
+                   FILE-BYTE-COUNT
+                       - ((TOTAL-BLOCKS - 1) * CONFIGURED-BLOCK-SIZE)
+               IF BLOCK-BYTE-COUNT <= 0
+                   OR BLOCK-BYTE-COUNT > CONFIGURED-BLOCK-SIZE
+                   MOVE CONFIGURED-BLOCK-SIZE TO BLOCK-BYTE-COUNT
+               END-IF
+           END-IF.
+
+      *startup parameters - PORT and BLOCKSIZE, one KEY=VALUE pair
+      *per line, falling back to the historical 8080/50 when
+      *server.cfg isn't present
+           READ-CONFIG-FILE.
+
+           CALL "CBL_CHECK_FILE_EXIST" USING
+               CONFIG-FILE-NAME
+               FILE-DETAILS
+             GIVING FILE-CHECK-RC
+           END-CALL
+
+           IF FILE-CHECK-RC = 0
+               OPEN INPUT CONFIG-FILE
+               MOVE 0 TO CONFIG-EOF
+
+               PERFORM UNTIL CONFIG-EOF = 1
+                   READ CONFIG-FILE
+                      AT END MOVE 1 TO CONFIG-EOF
+                      NOT AT END
+                      PERFORM PARSE-CONFIG-LINE
+                   END-READ
+               END-PERFORM
+
+               CLOSE CONFIG-FILE
+           END-IF.
+
+           PARSE-CONFIG-LINE.
+
+           MOVE SPACES TO CONFIG-KEY.
+           MOVE SPACES TO CONFIG-VALUE.
+
+           UNSTRING CONFIG-LINE DELIMITED BY "="
+               INTO CONFIG-KEY CONFIG-VALUE
+           END-UNSTRING
+
+           IF CONFIG-KEY = "PORT"
+               COMPUTE SERVER-PORT-NUMBER =
+                   FUNCTION NUMVAL(CONFIG-VALUE)
+           END-IF
+
+      *the wire/file block size is physically fixed by the compiled
+      *OCCURS on FILE-PART and RESPONSE-MSG-DATA - BLOCKSIZE here can
+      *only confirm that number, not change it, since doing so needs
+      *a rebuild with a different OCCURS on both client and server
+           IF CONFIG-KEY = "BLOCKSIZE"
+               COMPUTE CONFIGURED-BLOCK-SIZE =
+                   FUNCTION NUMVAL(CONFIG-VALUE)
+               IF CONFIGURED-BLOCK-SIZE NOT = BLOCK-OCCURS-MAX
+                   DISPLAY "CONFIG: BLOCKSIZE " CONFIGURED-BLOCK-SIZE
+                       " DOES NOT MATCH COMPILED BLOCK SIZE "
+                       BLOCK-OCCURS-MAX ", REBUILD TO CHANGE IT - "
+                       "USING " BLOCK-OCCURS-MAX
+                   MOVE BLOCK-OCCURS-MAX TO CONFIGURED-BLOCK-SIZE
+               END-IF
+           END-IF
+
+      *CORRUPTINJECT/CORRUPTBLOCK/CORRUPTRATE drive the test/demo
+      *corruption injector in SEND-FILE - off unless server.cfg says
+      *otherwise
+           IF CONFIG-KEY = "CORRUPTINJECT"
+               IF CONFIG-VALUE = "ON"
+                   MOVE 1 TO CORRUPT-INJECT-ENABLED
+               ELSE
+                   MOVE 0 TO CORRUPT-INJECT-ENABLED
+               END-IF
+           END-IF
+
+           IF CONFIG-KEY = "CORRUPTBLOCK"
+               COMPUTE CORRUPT-TARGET-BLOCK =
+                   FUNCTION NUMVAL(CONFIG-VALUE)
+           END-IF
+
+           IF CONFIG-KEY = "CORRUPTRATE"
+               COMPUTE CORRUPT-RATE = FUNCTION NUMVAL(CONFIG-VALUE)
+               IF CORRUPT-RATE < 1
+                   MOVE 1 TO CORRUPT-RATE
+               END-IF
+           END-IF.
+
+      *CRC-32 (IEEE 802.3) over the first BLOCK-BYTE-COUNT bytes of
+      *ACTUAL-RESPONSE-MSG, result left in CRC-RESULT
+           CALCULATE-CRC32.
+
+           PERFORM VARYING CRC-P FROM 1 BY 1 UNTIL CRC-P > 32
+               IF CRC-POLY-STR(CRC-P:1) = "1"
+                   MOVE 1 TO CRC-POLY-BITS(CRC-P)
+               ELSE
+                   MOVE 0 TO CRC-POLY-BITS(CRC-P)
+               END-IF
+           END-PERFORM
+
+           PERFORM VARYING CRC-P FROM 1 BY 1 UNTIL CRC-P > 32
+               MOVE 1 TO CRC-BITS(CRC-P)
+           END-PERFORM
+
+           MOVE BLOCK-BYTE-COUNT TO CRC-COUNT
+           IF CRC-COUNT < 1 OR CRC-COUNT > 50
+               MOVE 50 TO CRC-COUNT
+           END-IF
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > CRC-COUNT
+               COMPUTE CRC-BYTE-VAL =
+                   FUNCTION MOD(ACTUAL-RESPONSE-MSG(I) + 256, 256)
+               PERFORM CRC32-UPDATE-BYTE
+           END-PERFORM
+
+           MOVE 0 TO CRC-RESULT
+           PERFORM VARYING CRC-P FROM 32 BY -1 UNTIL CRC-P < 1
+               COMPUTE CRC-RESULT = CRC-RESULT * 2 +
+                   FUNCTION MOD(CRC-BITS(CRC-P) + 1, 2)
+           END-PERFORM.
+
+      *mix one byte (CRC-BYTE-VAL, 0-255) into CRC-BITS
+           CRC32-UPDATE-BYTE.
+
+           MOVE CRC-BYTE-VAL TO CRC-TEMP
+           PERFORM VARYING CRC-K FROM 1 BY 1 UNTIL CRC-K > 8
+               COMPUTE CRC-BYTE-BITS(CRC-K) = FUNCTION MOD(CRC-TEMP, 2)
+               COMPUTE CRC-TEMP = CRC-TEMP / 2
+           END-PERFORM
+
+           PERFORM VARYING CRC-K FROM 1 BY 1 UNTIL CRC-K > 8
+               COMPUTE CRC-BITS(CRC-K) =
+                   FUNCTION MOD(CRC-BITS(CRC-K)
+                       + CRC-BYTE-BITS(CRC-K), 2)
+           END-PERFORM
+
+           PERFORM VARYING CRC-K FROM 1 BY 1 UNTIL CRC-K > 8
+               MOVE CRC-BITS(1) TO CRC-LSB
+               PERFORM VARYING CRC-P FROM 1 BY 1 UNTIL CRC-P > 31
+                   MOVE CRC-BITS(CRC-P + 1) TO CRC-BITS(CRC-P)
+               END-PERFORM
+               MOVE 0 TO CRC-BITS(32)
+               IF CRC-LSB = 1
+                   PERFORM VARYING CRC-P FROM 1 BY 1 UNTIL CRC-P > 32
+                       COMPUTE CRC-BITS(CRC-P) =
+                           FUNCTION MOD(CRC-BITS(CRC-P)
+                               + CRC-POLY-BITS(CRC-P), 2)
+                   END-PERFORM
+               END-IF
+           END-PERFORM.
\ No newline at end of file
